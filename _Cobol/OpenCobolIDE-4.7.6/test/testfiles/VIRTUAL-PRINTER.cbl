@@ -0,0 +1,574 @@
+      *******************************************************************
+      **=================================================================
+      ** Module VIRTUAL-PRINTER
+      **
+      ** Simule une imprimante ligne a ligne a partir du bloc de
+      ** parametres PRINTER-PARAM recu en LINKAGE. Gere l'espacement
+      ** avant/apres impression (PA-WHEN/PA-HOWMANY) ainsi que les
+      ** sauts de page, explicites (PA-WHAT = "PAGE") ou automatiques
+      ** une fois PA-LINES-PER-PAGE lignes atteintes sur la page.
+      **
+      ** Auteurs: Colin Duquesnoy, Thomas Bertels
+      ** Date: Mai 2013
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      **************************************
+       PROGRAM-ID. VIRTUAL-PRINTER.
+      **
+       ENVIRONMENT DIVISION.
+      **************************************
+      **
+       INPUT-OUTPUT SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       FILE-CONTROL.
+      ** Copie sequentielle des lignes imprimees, pour archivage.
+           SELECT PRINT-OUTPUT-FILE ASSIGN TO "PRTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ** Points de reprise pour les tirages de longue duree.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ** Destinations de remplacement a l'imprimante physique : mise en
+      ** forme PDF ou depot pour une etape d'envoi de courrier sortant.
+           SELECT PDF-OUTPUT-FILE ASSIGN TO "PDFOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMAIL-OUTPUT-FILE ASSIGN TO "EMAILOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ** Trace de chaque appel a VIRTUAL-PRINTER, a des fins de controle.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      **
+       DATA DIVISION.
+      **************************************
+       FILE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       FD  PRINT-OUTPUT-FILE.
+       01  PRINT-OUTPUT-RECORD.
+           02 PR-PRINTER-ID    PIC X(08).
+           02 PR-PAGE-NO       PIC 9(04).
+           02 PR-LINE-NO       PIC 9(04).
+           02 PR-TEXTE         PIC X(198).
+      **
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02 CK-PRINTER-ID    PIC X(08).
+           02 CK-PAGE-NO       PIC 9(04).
+           02 CK-LINE-NO       PIC 9(04).
+      **
+       FD  PDF-OUTPUT-FILE.
+       01  PDF-OUTPUT-RECORD   PIC X(199).
+      **
+       FD  EMAIL-OUTPUT-FILE.
+       01  EMAIL-OUTPUT-RECORD PIC X(199).
+      **
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           02 AL-PRINTER-ID    PIC X(08).
+           02 AL-JOB-NAME      PIC X(08).
+           02 AL-DATE          PIC X(08).
+           02 AL-TIME          PIC X(08).
+           02 AL-WHEN          PIC X(06).
+           02 AL-WHAT          PIC X(05).
+           02 AL-HOWMANY       PIC 99.
+           02 AL-PAGE-COUNT    PIC 9(04).
+           02 AL-RETURN-CODE   PIC 99.
+      **
+       WORKING-STORAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+      ** Table des flux logiques en cours : permet a un meme job de
+      ** piloter plusieurs rapports (PA-PRINTER-ID) en parallele sans
+      ** que l'un n'ecrase le compteur de lignes/pages de l'autre.
+       01 VP-NB-FLUX              PIC 9(02) COMP VALUE 10.
+      ** Nombre de flux actuellement ouverts (VP-FLUX-ACTIF = "Y") : les
+      ** fichiers communs a tous les flux (spool, checkpoint, PDF,
+      ** courrier, audit) ne sont refermes que lorsque ce compteur
+      ** retombe a zero, pour qu'un PA-RESET = "C" sur un flux n'arrete
+      ** pas la sortie des flux encore actifs.
+       01 VP-FLUX-ACTIFS          PIC 9(02) COMP VALUE ZERO.
+       01 VP-FLUX-TABLE.
+           02 VP-FLUX-ENTREE OCCURS 10 TIMES.
+               03 VP-FLUX-ACTIF   PIC X       VALUE "N".
+               03 VP-FLUX-ID      PIC X(08)   VALUE SPACES.
+               03 VP-FLUX-LIGNE   PIC 9(04)   VALUE ZERO.
+               03 VP-FLUX-PAGE    PIC 9(04)   VALUE ZERO.
+      ** Indice du flux utilise par l'appel en cours, localise par
+      ** LOCALISER-FLUX avant tout traitement.
+       01 VP-IDX                  PIC 9(02) COMP VALUE ZERO.
+       01 VP-FLUX-COURANT         PIC 9(02) COMP VALUE ZERO.
+      ** Enregistrement ASA (octet de controle + texte) pour la sortie
+      ** vers une imprimante ligne ou une file LPR.
+       01 VP-ASA-LIGNE.
+           02 VP-ASA-CC        PIC X       VALUE SPACE.
+           02 VP-ASA-TEXTE     PIC X(198)  VALUE SPACES.
+      ** Indique si PRINT-OUTPUT-FILE est actuellement ouvert, et s'il a
+      ** deja ete ouvert une premiere fois dans ce job (pour rouvrir en
+      ** extension plutot que d'ecraser l'archive d'un flux precedent).
+       01 VP-SPOOL-OUVERT     PIC X       VALUE "N".
+           88 VP-SPOOL-EST-OUVERT          VALUE "Y".
+       01 VP-SPOOL-DEJA-OUVERT PIC X      VALUE "N".
+           88 VP-SPOOL-A-DEJA-OUVERT       VALUE "Y".
+      ** Indique si CHECKPOINT-FILE est actuellement ouvert / deja ouvert.
+       01 VP-CHECKPOINT-OUVERT PIC X      VALUE "N".
+           88 VP-CHECKPOINT-EST-OUVERT     VALUE "Y".
+       01 VP-CHECKPOINT-DEJA-OUVERT PIC X VALUE "N".
+           88 VP-CHECKPOINT-A-DEJA-OUVERT  VALUE "Y".
+      ** Indique si PDF-OUTPUT-FILE / EMAIL-OUTPUT-FILE sont ouverts /
+      ** deja ouverts.
+       01 VP-PDF-OUVERT       PIC X       VALUE "N".
+           88 VP-PDF-EST-OUVERT            VALUE "Y".
+       01 VP-PDF-DEJA-OUVERT  PIC X       VALUE "N".
+           88 VP-PDF-A-DEJA-OUVERT         VALUE "Y".
+       01 VP-EMAIL-OUVERT     PIC X       VALUE "N".
+           88 VP-EMAIL-EST-OUVERT          VALUE "Y".
+       01 VP-EMAIL-DEJA-OUVERT PIC X      VALUE "N".
+           88 VP-EMAIL-A-DEJA-OUVERT       VALUE "Y".
+      ** Indique si AUDIT-LOG-FILE est actuellement ouvert / deja ouvert.
+       01 VP-AUDIT-OUVERT     PIC X       VALUE "N".
+           88 VP-AUDIT-EST-OUVERT          VALUE "Y".
+       01 VP-AUDIT-DEJA-OUVERT PIC X      VALUE "N".
+           88 VP-AUDIT-A-DEJA-OUVERT       VALUE "Y".
+      ** Ligne prete a etre emise, quelle que soit la destination
+      ** (imprimante, PDF ou courrier), et sa longueur reelle.
+       01 VP-LIGNE-COURANTE    PIC X(199)  VALUE SPACES.
+       01 VP-LONGUEUR-COURANTE PIC 999     VALUE ZERO.
+      ** Banniere affichee sur une impression directe sans mise en page
+      ** ASA lors d'un saut de page.
+       01 VP-BANNIERE-PAGE     PIC X(20)   VALUE "--- SAUT DE PAGE ---".
+      ** En-tete et pied de page standard imprimes a chaque saut de page.
+       01 VP-ENTETE-LIGNE.
+           02 VP-ENTETE-TITRE  PIC X(40)   VALUE SPACES.
+           02 FILLER           PIC X(02)   VALUE SPACES.
+           02 VP-ENTETE-DATE   PIC X(08)   VALUE SPACES.
+       01 VP-PIED-LIGNE.
+           02 FILLER           PIC X(05)   VALUE "Page ".
+           02 VP-PIED-NUM      PIC 9(04)   VALUE ZERO.
+      ** Longueur de VP-ASA-LIGNE (octet de controle + texte) reellement
+      ** emise, deduite de PA-LINE-WIDTH.
+       01 VP-LONGUEUR-ASA      PIC 999     VALUE ZERO.
+      **
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PRINTER-PARAM.
+           COPY PRINTERPARAM.
+      **
+       PROCEDURE DIVISION USING PRINTER-PARAM.
+      **************************************
+       MAIN-PROCEDURE.
+           MOVE ZERO TO PA-RETURN-CODE
+           PERFORM LOCALISER-FLUX
+
+           IF PA-RETURN-CODE = ZERO
+               EVALUATE PA-RESET
+                   WHEN "O"
+                       PERFORM OUVRIR-FICHIERS
+                       PERFORM INITIALISER-COMPTEURS
+                       MOVE "N" TO PA-RESET
+                   WHEN "RESTART"
+                       PERFORM REPRENDRE-FICHIERS
+                       MOVE "N" TO PA-RESET
+                   WHEN "C"
+                       PERFORM RENVOYER-POSITION
+                       PERFORM ECRIRE-AUDIT
+                       PERFORM LIBERER-FLUX
+                       PERFORM FERMER-FICHIERS
+                       GOBACK
+                   WHEN "N"
+                       PERFORM VERIFIER-PARAMETRES
+                       IF PA-RETURN-CODE = ZERO
+                           EVALUATE PA-WHAT
+                               WHEN "LINES"
+                                   PERFORM TRAITER-LIGNE
+                               WHEN "PAGE"
+                                   PERFORM SAUT-DE-PAGE
+                           END-EVALUATE
+                       END-IF
+                   WHEN OTHER
+                       MOVE 15 TO PA-RETURN-CODE
+               END-EVALUATE
+           END-IF
+
+           PERFORM RENVOYER-POSITION
+           PERFORM ECRIRE-AUDIT
+
+           GOBACK.
+      **
+      ** Retrouve (ou alloue) dans VP-FLUX-TABLE l'entree correspondant a
+      ** PA-PRINTER-ID, pour que chaque flux garde son propre compteur de
+      ** lignes/pages. PA-RETURN-CODE = 12 si les flux disponibles sont
+      ** tous deja utilises par d'autres identifiants.
+       LOCALISER-FLUX.
+           MOVE ZERO TO VP-FLUX-COURANT
+           PERFORM CHERCHER-UN-FLUX
+               VARYING VP-IDX FROM 1 BY 1
+               UNTIL VP-IDX > VP-NB-FLUX OR VP-FLUX-COURANT NOT = ZERO
+
+           IF VP-FLUX-COURANT = ZERO
+               PERFORM ALLOUER-UN-FLUX
+                   VARYING VP-IDX FROM 1 BY 1
+                   UNTIL VP-IDX > VP-NB-FLUX
+                      OR VP-FLUX-COURANT NOT = ZERO
+           END-IF
+
+           IF VP-FLUX-COURANT = ZERO
+               MOVE 12 TO PA-RETURN-CODE
+           END-IF.
+      **
+       CHERCHER-UN-FLUX.
+           IF VP-FLUX-ACTIF(VP-IDX) = "Y"
+                   AND VP-FLUX-ID(VP-IDX) = PA-PRINTER-ID
+               MOVE VP-IDX TO VP-FLUX-COURANT
+           END-IF.
+      **
+       ALLOUER-UN-FLUX.
+           IF VP-FLUX-ACTIF(VP-IDX) = "N"
+               MOVE "Y"           TO VP-FLUX-ACTIF(VP-IDX)
+               MOVE PA-PRINTER-ID TO VP-FLUX-ID(VP-IDX)
+               MOVE ZERO          TO VP-FLUX-LIGNE(VP-IDX)
+               MOVE ZERO          TO VP-FLUX-PAGE(VP-IDX)
+               MOVE VP-IDX        TO VP-FLUX-COURANT
+               ADD 1              TO VP-FLUX-ACTIFS
+           END-IF.
+      **
+      ** Libere l'entree de VP-FLUX-TABLE utilisee par le flux que l'on
+      ** ferme, afin qu'un identifiant different puisse la reutiliser
+      ** plus tard dans le meme job, et decompte ce flux de VP-FLUX-ACTIFS
+      ** pour que FERMER-FICHIERS sache si d'autres flux restent actifs.
+       LIBERER-FLUX.
+           MOVE "N"    TO VP-FLUX-ACTIF(VP-FLUX-COURANT)
+           MOVE SPACES TO VP-FLUX-ID(VP-FLUX-COURANT)
+           MOVE ZERO   TO VP-FLUX-LIGNE(VP-FLUX-COURANT)
+           MOVE ZERO   TO VP-FLUX-PAGE(VP-FLUX-COURANT)
+           SUBTRACT 1  FROM VP-FLUX-ACTIFS.
+      **
+       INITIALISER-COMPTEURS.
+           MOVE ZERO TO VP-FLUX-LIGNE(VP-FLUX-COURANT)
+           MOVE 1    TO VP-FLUX-PAGE(VP-FLUX-COURANT)
+           PERFORM AFFICHER-ENTETE.
+      **
+      ** Rejette tout appel dont PA-WHAT/PA-HOWMANY n'a pas de sens,
+      ** plutot que de laisser VIRTUAL-PRINTER ne rien faire en silence.
+       VERIFIER-PARAMETRES.
+           EVALUATE TRUE
+               WHEN PA-WHAT NOT = "LINES" AND PA-WHAT NOT = "PAGE"
+                   MOVE 10 TO PA-RETURN-CODE
+               WHEN PA-WHAT = "LINES" AND PA-HOWMANY = ZERO
+                   MOVE 11 TO PA-RETURN-CODE
+               WHEN NOT PA-WIDTH-NORMALE
+                       AND NOT PA-WIDTH-CONDENSEE
+                       AND NOT PA-WIDTH-GRAND-FORMAT
+                   MOVE 13 TO PA-RETURN-CODE
+               WHEN PA-CARRIAGE-CONTROL = "Y" AND NOT PA-DEST-PRINTER
+                   MOVE 14 TO PA-RETURN-CODE
+               WHEN OTHER
+                   MOVE ZERO TO PA-RETURN-CODE
+           END-EVALUATE.
+      **
+       RENVOYER-POSITION.
+           IF VP-FLUX-COURANT NOT = ZERO
+               MOVE VP-FLUX-LIGNE(VP-FLUX-COURANT) TO PA-CURRENT-LINE
+               MOVE VP-FLUX-PAGE(VP-FLUX-COURANT)  TO PA-CURRENT-PAGE
+           ELSE
+               MOVE ZERO TO PA-CURRENT-LINE
+               MOVE ZERO TO PA-CURRENT-PAGE
+           END-IF.
+      **
+      ** Les fichiers de spool et de reprise sont communs a tous les flux
+      ** logiques : on ne les ouvre qu'une seule fois par job, quel que
+      ** soit le nombre de flux qui se reinitialisent en cours de route.
+      ** Un fichier deja ouvert plus tot dans le job (puis referme parce
+      ** que le dernier flux actif a ete clos) est rouvert en extension,
+      ** pour ne pas ecraser ce qu'un flux precedent y a deja archive.
+       OUVRIR-FICHIERS.
+           IF PA-SPOOL = "Y" AND NOT VP-SPOOL-EST-OUVERT
+               IF VP-SPOOL-A-DEJA-OUVERT
+                   OPEN EXTEND PRINT-OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT PRINT-OUTPUT-FILE
+                   MOVE "Y" TO VP-SPOOL-DEJA-OUVERT
+               END-IF
+               MOVE "Y" TO VP-SPOOL-OUVERT
+           END-IF
+           IF PA-CHECKPOINT = "Y" AND NOT VP-CHECKPOINT-EST-OUVERT
+               IF VP-CHECKPOINT-A-DEJA-OUVERT
+                   OPEN EXTEND CHECKPOINT-FILE
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   MOVE "Y" TO VP-CHECKPOINT-DEJA-OUVERT
+               END-IF
+               MOVE "Y" TO VP-CHECKPOINT-OUVERT
+           END-IF
+           IF PA-DEST-PDF AND NOT VP-PDF-EST-OUVERT
+               IF VP-PDF-A-DEJA-OUVERT
+                   OPEN EXTEND PDF-OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT PDF-OUTPUT-FILE
+                   MOVE "Y" TO VP-PDF-DEJA-OUVERT
+               END-IF
+               MOVE "Y" TO VP-PDF-OUVERT
+           END-IF
+           IF PA-DEST-EMAIL AND NOT VP-EMAIL-EST-OUVERT
+               IF VP-EMAIL-A-DEJA-OUVERT
+                   OPEN EXTEND EMAIL-OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT EMAIL-OUTPUT-FILE
+                   MOVE "Y" TO VP-EMAIL-DEJA-OUVERT
+               END-IF
+               MOVE "Y" TO VP-EMAIL-OUVERT
+           END-IF
+           IF PA-AUDIT = "Y" AND NOT VP-AUDIT-EST-OUVERT
+               IF VP-AUDIT-A-DEJA-OUVERT
+                   OPEN EXTEND AUDIT-LOG-FILE
+               ELSE
+                   OPEN OUTPUT AUDIT-LOG-FILE
+                   MOVE "Y" TO VP-AUDIT-DEJA-OUVERT
+               END-IF
+               MOVE "Y" TO VP-AUDIT-OUVERT
+           END-IF.
+      **
+      ** Reprise d'un tirage interrompu : repositionne les compteurs sur
+      ** le dernier point de reprise fourni par l'appelant et rouvre les
+      ** fichiers en extension pour ne pas ecraser ce qui a deja ete
+      ** produit.
+       REPRENDRE-FICHIERS.
+           MOVE PA-RESTART-PAGE TO VP-FLUX-PAGE(VP-FLUX-COURANT)
+           MOVE PA-RESTART-LINE TO VP-FLUX-LIGNE(VP-FLUX-COURANT)
+           IF PA-SPOOL = "Y" AND NOT VP-SPOOL-EST-OUVERT
+               OPEN EXTEND PRINT-OUTPUT-FILE
+               MOVE "Y" TO VP-SPOOL-OUVERT
+               MOVE "Y" TO VP-SPOOL-DEJA-OUVERT
+           END-IF
+           IF PA-CHECKPOINT = "Y" AND NOT VP-CHECKPOINT-EST-OUVERT
+               OPEN EXTEND CHECKPOINT-FILE
+               MOVE "Y" TO VP-CHECKPOINT-OUVERT
+               MOVE "Y" TO VP-CHECKPOINT-DEJA-OUVERT
+           END-IF
+           IF PA-DEST-PDF AND NOT VP-PDF-EST-OUVERT
+               OPEN EXTEND PDF-OUTPUT-FILE
+               MOVE "Y" TO VP-PDF-OUVERT
+               MOVE "Y" TO VP-PDF-DEJA-OUVERT
+           END-IF
+           IF PA-DEST-EMAIL AND NOT VP-EMAIL-EST-OUVERT
+               OPEN EXTEND EMAIL-OUTPUT-FILE
+               MOVE "Y" TO VP-EMAIL-OUVERT
+               MOVE "Y" TO VP-EMAIL-DEJA-OUVERT
+           END-IF
+           IF PA-AUDIT = "Y" AND NOT VP-AUDIT-EST-OUVERT
+               OPEN EXTEND AUDIT-LOG-FILE
+               MOVE "Y" TO VP-AUDIT-OUVERT
+               MOVE "Y" TO VP-AUDIT-DEJA-OUVERT
+           END-IF.
+      **
+      ** Les fichiers communs ne sont reellement refermes que lorsque
+      ** plus aucun flux n'est actif (VP-FLUX-ACTIFS = ZERO) : fermer le
+      ** flux courant ne doit pas arreter la sortie des flux qui
+      ** partagent encore ces memes fichiers.
+       FERMER-FICHIERS.
+           IF VP-FLUX-ACTIFS = ZERO
+               IF VP-SPOOL-EST-OUVERT
+                   CLOSE PRINT-OUTPUT-FILE
+                   MOVE "N" TO VP-SPOOL-OUVERT
+               END-IF
+               IF VP-CHECKPOINT-EST-OUVERT
+                   CLOSE CHECKPOINT-FILE
+                   MOVE "N" TO VP-CHECKPOINT-OUVERT
+               END-IF
+               IF VP-PDF-EST-OUVERT
+                   CLOSE PDF-OUTPUT-FILE
+                   MOVE "N" TO VP-PDF-OUVERT
+               END-IF
+               IF VP-EMAIL-EST-OUVERT
+                   CLOSE EMAIL-OUTPUT-FILE
+                   MOVE "N" TO VP-EMAIL-OUVERT
+               END-IF
+               IF VP-AUDIT-EST-OUVERT
+                   CLOSE AUDIT-LOG-FILE
+                   MOVE "N" TO VP-AUDIT-OUVERT
+               END-IF
+           END-IF.
+      **
+       TRAITER-LIGNE.
+           IF PA-CARRIAGE-CONTROL = "Y"
+               IF PA-WHEN = "BEFORE"
+                   PERFORM AFFICHER-LIGNE-VIDE-ASA PA-HOWMANY TIMES
+               END-IF
+
+               PERFORM ECRIRE-LIGNE-ASA
+               ADD 1 TO VP-FLUX-LIGNE(VP-FLUX-COURANT)
+               PERFORM ECRIRE-SPOOL
+
+               IF PA-WHEN = "AFTER"
+                   PERFORM AFFICHER-LIGNE-VIDE-ASA PA-HOWMANY TIMES
+               END-IF
+           ELSE
+               IF PA-WHEN = "BEFORE"
+                   PERFORM AFFICHER-LIGNE-VIDE PA-HOWMANY TIMES
+               END-IF
+
+               MOVE PA-BUFFER    TO VP-LIGNE-COURANTE
+               MOVE PA-LINE-WIDTH TO VP-LONGUEUR-COURANTE
+               PERFORM EMETTRE-LIGNE
+               ADD 1 TO VP-FLUX-LIGNE(VP-FLUX-COURANT)
+               PERFORM ECRIRE-SPOOL
+
+               IF PA-WHEN = "AFTER"
+                   PERFORM AFFICHER-LIGNE-VIDE PA-HOWMANY TIMES
+               END-IF
+           END-IF
+
+           IF VP-FLUX-LIGNE(VP-FLUX-COURANT) >= PA-LINES-PER-PAGE
+               PERFORM SAUT-DE-PAGE
+           END-IF.
+      **
+       AFFICHER-LIGNE-VIDE.
+           MOVE SPACES TO VP-LIGNE-COURANTE
+           MOVE 1      TO VP-LONGUEUR-COURANTE
+           PERFORM EMETTRE-LIGNE
+           ADD 1 TO VP-FLUX-LIGNE(VP-FLUX-COURANT).
+      **
+      ** Ligne vide conforme ASA (octet de controle espace, sans texte),
+      ** utilisee pour materialiser l'espacement BEFORE/AFTER demande par
+      ** PA-HOWMANY quand PA-CARRIAGE-CONTROL = "Y".
+       AFFICHER-LIGNE-VIDE-ASA.
+           MOVE " " TO VP-LIGNE-COURANTE(1:1)
+           MOVE 1   TO VP-LONGUEUR-COURANTE
+           PERFORM EMETTRE-LIGNE
+           ADD 1 TO VP-FLUX-LIGNE(VP-FLUX-COURANT).
+      **
+      ** Aiguille VP-LIGNE-COURANTE (sur VP-LONGUEUR-COURANTE octets) vers
+      ** la destination demandee par l'appelant : imprimante (console),
+      ** fichier PDF ou depot pour courrier sortant.
+       EMETTRE-LIGNE.
+           EVALUATE TRUE
+               WHEN PA-DEST-PDF
+                   PERFORM ECRIRE-PDF
+               WHEN PA-DEST-EMAIL
+                   PERFORM ECRIRE-EMAIL
+               WHEN OTHER
+                   DISPLAY VP-LIGNE-COURANTE(1:VP-LONGUEUR-COURANTE)
+           END-EVALUATE.
+      **
+       ECRIRE-PDF.
+           IF VP-PDF-EST-OUVERT
+               MOVE SPACES TO PDF-OUTPUT-RECORD
+               MOVE VP-LIGNE-COURANTE(1:VP-LONGUEUR-COURANTE)
+                   TO PDF-OUTPUT-RECORD(1:VP-LONGUEUR-COURANTE)
+               WRITE PDF-OUTPUT-RECORD
+           END-IF.
+      **
+       ECRIRE-EMAIL.
+           IF VP-EMAIL-EST-OUVERT
+               MOVE SPACES TO EMAIL-OUTPUT-RECORD
+               MOVE VP-LIGNE-COURANTE(1:VP-LONGUEUR-COURANTE)
+                   TO EMAIL-OUTPUT-RECORD(1:VP-LONGUEUR-COURANTE)
+               WRITE EMAIL-OUTPUT-RECORD
+           END-IF.
+      **
+      ** Archive la ligne qui vient d'etre imprimee dans PRINT-OUTPUT-FILE.
+       ECRIRE-SPOOL.
+           IF VP-SPOOL-EST-OUVERT
+               MOVE PA-PRINTER-ID                  TO PR-PRINTER-ID
+               MOVE VP-FLUX-PAGE(VP-FLUX-COURANT)  TO PR-PAGE-NO
+               MOVE VP-FLUX-LIGNE(VP-FLUX-COURANT) TO PR-LINE-NO
+               MOVE PA-BUFFER(1:PA-LINE-WIDTH)     TO PR-TEXTE
+               WRITE PRINT-OUTPUT-RECORD
+           END-IF.
+      **
+      ** Emet PA-BUFFER precede de l'octet de controle ASA simple espace ;
+      ** l'espacement BEFORE/AFTER demande par PA-HOWMANY est materialise
+      ** a part par des lignes vides ASA (AFFICHER-LIGNE-VIDE-ASA), pour
+      ** que le nombre de lignes physiques reellement emises corresponde
+      ** toujours a ce qui est compte dans VP-FLUX-LIGNE.
+       ECRIRE-LIGNE-ASA.
+           MOVE " " TO VP-ASA-CC
+           MOVE PA-BUFFER TO VP-ASA-TEXTE
+           COMPUTE VP-LONGUEUR-ASA = 1 + PA-LINE-WIDTH
+           MOVE VP-ASA-LIGNE     TO VP-LIGNE-COURANTE
+           MOVE VP-LONGUEUR-ASA  TO VP-LONGUEUR-COURANTE
+           PERFORM EMETTRE-LIGNE.
+      **
+      ** Le saut de page physique est signale par l'octet de controle ASA
+      ** "1" seul (sans texte) quand PA-CARRIAGE-CONTROL = "Y" ; la
+      ** banniere de simulation n'a de sens que pour la simulation
+      ** console directe (PA-DESTINATION = "PRINTER", pas d'ASA), pas
+      ** pour une vraie imprimante ou un export PDF/courrier.
+       SAUT-DE-PAGE.
+           PERFORM AFFICHER-PIED
+
+           IF PA-CARRIAGE-CONTROL = "Y"
+               MOVE "1"    TO VP-ASA-CC
+               MOVE SPACES TO VP-ASA-TEXTE
+               MOVE 1      TO VP-LONGUEUR-ASA
+               MOVE VP-ASA-LIGNE    TO VP-LIGNE-COURANTE
+               MOVE VP-LONGUEUR-ASA TO VP-LONGUEUR-COURANTE
+               PERFORM EMETTRE-LIGNE
+           ELSE
+               IF PA-DEST-PRINTER
+                   MOVE VP-BANNIERE-PAGE TO VP-LIGNE-COURANTE
+                   MOVE 20               TO VP-LONGUEUR-COURANTE
+                   PERFORM EMETTRE-LIGNE
+               END-IF
+           END-IF
+
+           ADD 1 TO VP-FLUX-PAGE(VP-FLUX-COURANT)
+           MOVE ZERO TO VP-FLUX-LIGNE(VP-FLUX-COURANT)
+           PERFORM AFFICHER-ENTETE
+           PERFORM ECRIRE-CHECKPOINT.
+      **
+      ** Point de reprise : enregistre la page/ligne courante afin qu'un
+      ** tirage interrompu puisse redemarrer sans tout reimprimer.
+       ECRIRE-CHECKPOINT.
+           IF VP-CHECKPOINT-EST-OUVERT
+               MOVE PA-PRINTER-ID                  TO CK-PRINTER-ID
+               MOVE VP-FLUX-PAGE(VP-FLUX-COURANT)  TO CK-PAGE-NO
+               MOVE VP-FLUX-LIGNE(VP-FLUX-COURANT) TO CK-LINE-NO
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+      **
+      ** Trace chaque appel du module (identifiant de flux, programme
+      ** appelant, horodatage, nature de la demande et page atteinte),
+      ** pour permettre un controle ulterieur des tirages.
+       ECRIRE-AUDIT.
+           IF PA-AUDIT = "Y" AND VP-AUDIT-EST-OUVERT
+               MOVE PA-PRINTER-ID   TO AL-PRINTER-ID
+               MOVE PA-JOB-NAME     TO AL-JOB-NAME
+               ACCEPT AL-DATE FROM DATE YYYYMMDD
+               ACCEPT AL-TIME FROM TIME
+               MOVE PA-WHEN         TO AL-WHEN
+               MOVE PA-WHAT         TO AL-WHAT
+               MOVE PA-HOWMANY      TO AL-HOWMANY
+               MOVE PA-CURRENT-PAGE TO AL-PAGE-COUNT
+               MOVE PA-RETURN-CODE  TO AL-RETURN-CODE
+               WRITE AUDIT-LOG-RECORD
+           END-IF.
+      **
+      ** Pied de page standard : "Page nnnn" pour la page qui se termine.
+       AFFICHER-PIED.
+           MOVE VP-FLUX-PAGE(VP-FLUX-COURANT) TO VP-PIED-NUM
+           IF PA-CARRIAGE-CONTROL = "Y"
+               MOVE " "           TO VP-ASA-CC
+               MOVE VP-PIED-LIGNE TO VP-ASA-TEXTE
+               MOVE VP-ASA-LIGNE  TO VP-LIGNE-COURANTE
+               MOVE 10            TO VP-LONGUEUR-COURANTE
+           ELSE
+               MOVE VP-PIED-LIGNE TO VP-LIGNE-COURANTE
+               MOVE 9             TO VP-LONGUEUR-COURANTE
+           END-IF
+           PERFORM EMETTRE-LIGNE.
+      **
+      ** En-tete standard : titre du rapport et date d'execution,
+      ** imprime en debut de chaque nouvelle page.
+       AFFICHER-ENTETE.
+           MOVE PA-REPORT-TITLE TO VP-ENTETE-TITRE
+           MOVE PA-RUN-DATE     TO VP-ENTETE-DATE
+           IF PA-CARRIAGE-CONTROL = "Y"
+               MOVE " "             TO VP-ASA-CC
+               MOVE VP-ENTETE-LIGNE TO VP-ASA-TEXTE
+               MOVE VP-ASA-LIGNE    TO VP-LIGNE-COURANTE
+               MOVE 51              TO VP-LONGUEUR-COURANTE
+           ELSE
+               MOVE VP-ENTETE-LIGNE TO VP-LIGNE-COURANTE
+               MOVE 50              TO VP-LONGUEUR-COURANTE
+           END-IF
+           PERFORM EMETTRE-LIGNE
+           ADD 1 TO VP-FLUX-LIGNE(VP-FLUX-COURANT).
+      **
+       END PROGRAM VIRTUAL-PRINTER.
