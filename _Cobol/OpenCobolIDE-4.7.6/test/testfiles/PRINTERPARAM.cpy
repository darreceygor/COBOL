@@ -0,0 +1,38 @@
+      *******************************************************************
+      **=================================================================
+      ** Copybook partage par TEST-PRINTER et VIRTUAL-PRINTER
+      **
+      ** Decrit le bloc de parametres PRINTER-PARAM echange entre un
+      ** programme appelant et le module VIRTUAL-PRINTER.
+      **
+      ** Auteurs: Colin Duquesnoy, Thomas Bertels
+      ** Date: Mai 2013
+      *******************************************************************
+      **
+           02 PA-RESET         PIC X(7)    VALUE "N"       .
+           02 PA-LINE-WIDTH    PIC 999     VALUE 080       .
+               88 PA-WIDTH-NORMALE              VALUE 080  .
+               88 PA-WIDTH-CONDENSEE            VALUE 132  .
+               88 PA-WIDTH-GRAND-FORMAT          VALUE 198  .
+           02 PA-BUFFER        PIC X(198)  VALUE SPACES    .
+           02 PA-WHEN          PIC X(6)    VALUE "AFTER"   .
+           02 PA-WHAT          PIC X(5)    VALUE "LINES"   .
+           02 PA-HOWMANY       PIC 99      VALUE 1         .
+           02 PA-LINES-PER-PAGE PIC 999    VALUE 60        .
+           02 PA-CARRIAGE-CONTROL PIC X   VALUE "N"        .
+           02 PA-SPOOL          PIC X     VALUE "N"        .
+           02 PA-REPORT-TITLE   PIC X(40) VALUE SPACES     .
+           02 PA-RUN-DATE       PIC X(08) VALUE SPACES     .
+           02 PA-CURRENT-LINE   PIC 9(04) VALUE ZERO       .
+           02 PA-CURRENT-PAGE   PIC 9(04) VALUE ZERO       .
+           02 PA-RETURN-CODE    PIC 99    VALUE ZERO       .
+           02 PA-CHECKPOINT     PIC X     VALUE "N"        .
+           02 PA-RESTART-PAGE   PIC 9(04) VALUE ZERO       .
+           02 PA-RESTART-LINE   PIC 9(04) VALUE ZERO       .
+           02 PA-PRINTER-ID     PIC X(08) VALUE SPACES     .
+           02 PA-DESTINATION    PIC X(07) VALUE "PRINTER" .
+               88 PA-DEST-PRINTER           VALUE "PRINTER".
+               88 PA-DEST-PDF               VALUE "PDF"    .
+               88 PA-DEST-EMAIL             VALUE "EMAIL"  .
+           02 PA-AUDIT          PIC X     VALUE "N"        .
+           02 PA-JOB-NAME       PIC X(08) VALUE SPACES     .
