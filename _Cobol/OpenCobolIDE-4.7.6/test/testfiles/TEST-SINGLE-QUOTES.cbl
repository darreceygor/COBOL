@@ -23,11 +23,7 @@
        WORKING-STORAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        01 PRINTER-PARAM.
-           02 PA-RESET         PIC X       VALUE "N"       .
-           02 PA-BUFFER        PIC X(80)   VALUE SPACES    .
-           02 PA-WHEN          PIC X(6)    VALUE "AFTER"   .
-           02 PA-WHAT          PIC X(5)    VALUE "LINES"   .
-           02 PA-HOWMANY       PIC 99      VALUE 1         .
+           COPY PRINTERPARAM.
       **
        PROCEDURE DIVISION.
       **************************************
@@ -35,6 +31,9 @@
            DISPLAY "Proj UF31: Test virtual printer"
 
            MOVE "O"        TO PA-RESET
+           MOVE 42         TO PA-LINES-PER-PAGE
+           MOVE "UF31 SAMPLE REPORT" TO PA-REPORT-TITLE
+           MOVE "20130501"           TO PA-RUN-DATE
            CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
 
            MOVE "Bonjour"  TO PA-BUFFER
@@ -52,10 +51,100 @@
            CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
 
            MOVE "Bye bye"  TO PA-BUFFER
+           MOVE "LINES"    TO PA-WHAT
+           MOVE "AFTER"    TO PA-WHEN
+           MOVE 1          TO PA-HOWMANY
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+
+           PERFORM TESTER-FONCTIONS-AVANCEES
+
+           MOVE SPACES TO PA-PRINTER-ID
+           MOVE "C"    TO PA-RESET
            CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
 
            DISPLAY "End"
            STOP RUN.
+      **
+      ** Deuxieme scenario : verifie au passage le mode ASA, le spool,
+      ** un cycle point de reprise/redemarrage, deux flux PA-PRINTER-ID
+      ** concurrents, les destinations PDF et courrier, et l'audit.
+       TESTER-FONCTIONS-AVANCEES.
+           DISPLAY "-- ASA, spool, reprise, flux concurrents, PDF --"
+
+           MOVE "O"        TO PA-RESET
+           MOVE "RAPPORT1" TO PA-PRINTER-ID
+           MOVE "PRINTER"  TO PA-DESTINATION
+           MOVE "Y"        TO PA-CARRIAGE-CONTROL
+           MOVE "Y"        TO PA-SPOOL
+           MOVE "Y"        TO PA-CHECKPOINT
+           MOVE "Y"        TO PA-AUDIT
+           MOVE "TESTJOB1" TO PA-JOB-NAME
+           MOVE 10         TO PA-LINES-PER-PAGE
+           MOVE "RAPPORT ASA"  TO PA-REPORT-TITLE
+           MOVE "20130601"     TO PA-RUN-DATE
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+           DISPLAY "RC ouverture flux 1=" PA-RETURN-CODE
+
+           MOVE "N"         TO PA-RESET
+           MOVE "LINES"     TO PA-WHAT
+           MOVE "AFTER"     TO PA-WHEN
+           MOVE 1           TO PA-HOWMANY
+           MOVE "Ligne ASA" TO PA-BUFFER
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+
+           MOVE "O"        TO PA-RESET
+           MOVE "RAPPORT2" TO PA-PRINTER-ID
+           MOVE "N"        TO PA-CARRIAGE-CONTROL
+           MOVE "PDF"      TO PA-DESTINATION
+           MOVE "RAPPORT PDF"  TO PA-REPORT-TITLE
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+           DISPLAY "RC ouverture flux 2=" PA-RETURN-CODE
+
+           MOVE "N"         TO PA-RESET
+           MOVE "Ligne PDF" TO PA-BUFFER
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+
+           MOVE "RAPPORT1" TO PA-PRINTER-ID
+           MOVE "C"        TO PA-RESET
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+           MOVE PA-CURRENT-LINE TO PA-RESTART-LINE
+           MOVE PA-CURRENT-PAGE TO PA-RESTART-PAGE
+           DISPLAY "Point de reprise flux 1 : page=" PA-RESTART-PAGE
+               " ligne=" PA-RESTART-LINE
+
+           MOVE "RESTART"  TO PA-RESET
+           MOVE "PRINTER"  TO PA-DESTINATION
+           MOVE "Y"        TO PA-CARRIAGE-CONTROL
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+           DISPLAY "RC reprise flux 1=" PA-RETURN-CODE
+
+           MOVE "N"                   TO PA-RESET
+           MOVE "Ligne apres reprise" TO PA-BUFFER
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+
+           MOVE "O"        TO PA-RESET
+           MOVE "RAPPORT3" TO PA-PRINTER-ID
+           MOVE "N"        TO PA-CARRIAGE-CONTROL
+           MOVE "EMAIL"    TO PA-DESTINATION
+           MOVE "RAPPORT COURRIEL" TO PA-REPORT-TITLE
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+           DISPLAY "RC ouverture flux 3=" PA-RETURN-CODE
+
+           MOVE "N"              TO PA-RESET
+           MOVE "Ligne courriel" TO PA-BUFFER
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+
+           MOVE "C" TO PA-RESET
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+
+           MOVE "RAPPORT2" TO PA-PRINTER-ID
+           MOVE "C"        TO PA-RESET
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM
+
+           MOVE "RAPPORT1" TO PA-PRINTER-ID
+           MOVE "C"        TO PA-RESET
+           CALL 'VIRTUAL-PRINTER' USING PRINTER-PARAM.
+      **
        HELLO-WORLD.
            DISPLAY "Hello World!!".
        END PROGRAM TEST-PRINTER.
